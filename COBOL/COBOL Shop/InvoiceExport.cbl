@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Author: Eron Salongsongan
+      * Date: August 08, 2026
+      * Purpose: Invoice Export - writes one CSV line per orderline,
+      *          joined to C_ORDER/CUSTOMER/PRODUCT, for the external
+      *          invoicing system to pick up.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INVOICEEXP.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT CUSTOMER ASSIGN TO 'customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CST-ID.
+
+           SELECT PRODUCT ASSIGN TO 'product.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID.
+
+           SELECT C_ORDER ASSIGN TO 'order.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ORDERLINE ASSIGN TO 'orderline.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT PRICE-HIST ASSIGN TO 'pricehist.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT INVOICE-CSV ASSIGN TO 'invoice.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD CUSTOMER.
+           01 CUSTOMER-FILE.
+               05 CST-ID PIC 9(5).
+               05 CST-NAME PIC A(15).
+               05 CST-STATUS PIC X(1).
+               05 CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 CST-BALANCE PIC S9(7)V9(2).
+           FD PRODUCT.
+           01 PRODUCT-FILE.
+               05 PRD-ID PIC 9(5).
+               05 PRD-NAME PIC A(10).
+               05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
+           FD C_ORDER.
+           01 ORDER-FILE.
+               05 ORD-ID PIC 9(5).
+               05 ORD-DATE PIC 9(8).
+               05 ORD-CST-ID PIC 9(5).
+               05 ORD-STATUS PIC X(1).
+           FD ORDERLINE.
+           01 ORDERLINE-FILE.
+               05 ORDL-ID PIC 9(5).
+               05 ORDL-PRD-ID PIC 9(5).
+               05 ORDL-QUAN PIC 9(2).
+           FD PRICE-HIST.
+           01 PRICE-HIST-FILE.
+               05 PRH-PRD-ID PIC 9(5).
+               05 PRH-EFF-DATE PIC 9(8).
+               05 PRH-OLD-PRICE PIC 9(2)V9(2).
+               05 PRH-NEW-PRICE PIC 9(2)V9(2).
+           FD INVOICE-CSV.
+           01 INVOICE-CSV-RECORD PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           01 WS-CST.
+               05 WS-CST-ID PIC 9(5).
+               05 WS-CST-NAME PIC A(15).
+               05 WS-CST-STATUS PIC X(1).
+               05 WS-CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 WS-CST-BALANCE PIC S9(7)V9(2).
+           01 WS-PRD.
+               05 WS-PRD-ID PIC 9(5).
+               05 WS-PRD-NAME PIC A(10).
+               05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-QTY-ON-HAND PIC 9(5).
+           01 WS-ORD.
+               05 WS-ORD-ID PIC 9(5).
+               05 WS-ORD-DATE PIC 9(8).
+               05 WS-ORD-CST-ID PIC 9(5).
+               05 WS-ORD-STATUS PIC X(1).
+           01 WS-ORDL.
+               05 WS-ORDL-ID PIC 9(5).
+               05 WS-ORDL-PRD-ID PIC 9(5).
+               05 WS-ORDL-QUAN PIC 9(2).
+           01 WS-ORD-EOF PIC A(1).
+           01 WS-ORDL-EOF PIC A(1).
+           01 WS-PRH-EOF PIC A(1).
+           01 WS-ORD-DATE-YMD PIC X(8).
+           01 WS-PRICE-AS-OF PIC 9(2)V9(2).
+           01 WS-FUTURE-FND PIC A(1).
+           01 WS-EARLIEST-FUTURE-DATE PIC X(8).
+           01 WS-EARLIEST-FUTURE-PRICE PIC 9(2)V9(2).
+           01 WS-LINE-COST PIC S9(7)V99.
+           01 WS-TAX-RATE PIC V999 VALUE .070.
+           01 WS-LINE-TAX PIC S9(7)V99.
+           01 WS-LINE-TOTAL PIC S9(7)V99.
+           01 WS-DSP-QUAN PIC Z9.
+           01 WS-DSP-LINE-COST PIC Z(5)9.99.
+           01 WS-DSP-LINE-TAX PIC Z(5)9.99.
+           01 WS-DSP-LINE-TOTAL PIC Z(5)9.99.
+           01 WS-ROW-COUNT PIC 9(5) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'INVOICE EXPORT'.
+           OPEN OUTPUT INVOICE-CSV
+           STRING 'ORDID,ORDDATE,CUSTOMER,PRODUCT,QUANTITY,'
+               DELIMITED BY SIZE
+               'LINECOST,LINETAX,LINETOTAL' DELIMITED BY SIZE
+               INTO INVOICE-CSV-RECORD
+           WRITE INVOICE-CSV-RECORD
+           PERFORM BUILD-EXPORT-PROCEDURE
+           CLOSE INVOICE-CSV
+           DISPLAY WS-ROW-COUNT' ROWS WRITTEN TO invoice.csv'.
+           STOP RUN.
+
+       BUILD-EXPORT-PROCEDURE.
+      **
+      * SCANS C_ORDER FOR NON-VOID ORDERS AND WRITES ONE CSV ROW PER
+      * ORDERLINE, THE SAME WAY ACCESS-ORDERLINE-PROCEDURE IN PROG1
+      * JOINS C_ORDER TO ORDERLINE AND PRODUCT.
+      **
+           MOVE 'N' TO WS-ORD-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-ORD-EOF = 'Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-ORD-EOF
+                   NOT AT END
+                       IF WS-ORD-STATUS NOT = 'V'
+                           PERFORM EXPORT-ORDER-LINES-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+
+       EXPORT-ORDER-LINES-PROCEDURE.
+           OPEN INPUT CUSTOMER
+           MOVE WS-ORD-CST-ID TO CST-ID
+           READ CUSTOMER INTO WS-CST
+               INVALID KEY MOVE SPACES TO WS-CST-NAME
+               NOT INVALID KEY CONTINUE
+           END-READ
+           CLOSE CUSTOMER
+           MOVE 'N' TO WS-ORDL-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-ORDL-EOF = 'Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-ORDL-EOF
+                   NOT AT END
+                       IF WS-ORDL-ID = WS-ORD-ID
+                           PERFORM EXPORT-ONE-LINE-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       EXPORT-ONE-LINE-PROCEDURE.
+      **
+      * LINE TAX IS COMPUTED THE SAME WAY PROG1'S CALC-ORDER-TOTAL-
+      * PROCEDURE APPLIES SALES TAX AT CHECKOUT, SO THE INVOICING
+      * SYSTEM SEES THE SAME TOTALS THE CUSTOMER WAS ACTUALLY CHARGED.
+      **
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY
+                   MOVE SPACES TO WS-PRD-NAME
+                   MOVE ZERO TO WS-LINE-COST
+               NOT INVALID KEY
+                   PERFORM GET-PRICE-AS-OF-PROCEDURE
+                   MULTIPLY WS-PRICE-AS-OF BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST
+           END-READ
+           CLOSE PRODUCT
+           COMPUTE WS-LINE-TAX ROUNDED = WS-LINE-COST * WS-TAX-RATE
+           ADD WS-LINE-COST WS-LINE-TAX GIVING WS-LINE-TOTAL
+           MOVE WS-ORDL-QUAN TO WS-DSP-QUAN
+           MOVE WS-LINE-COST TO WS-DSP-LINE-COST
+           MOVE WS-LINE-TAX TO WS-DSP-LINE-TAX
+           MOVE WS-LINE-TOTAL TO WS-DSP-LINE-TOTAL
+           STRING WS-ORD-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-ORD-DATE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CST-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PRD-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DSP-QUAN) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DSP-LINE-COST) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DSP-LINE-TAX) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DSP-LINE-TOTAL) DELIMITED BY SIZE
+               INTO INVOICE-CSV-RECORD
+           WRITE INVOICE-CSV-RECORD
+           ADD 1 TO WS-ROW-COUNT.
+
+       GET-PRICE-AS-OF-PROCEDURE.
+      **
+      * RE-PRICES THE ORDERLINE AT WHATEVER WAS IN EFFECT ON THE
+      * ORDER DATE, NOT AT TODAY'S PRD-PRICE, BY WALKING PRICE-HIST
+      * FOR THE EARLIEST RECORDED CHANGE AFTER THE ORDER WAS PLACED,
+      * THE SAME WAY PROG1'S GET-PRICE-AS-OF-PROCEDURE DOES IT.
+      **
+           MOVE WS-PRD-PRICE TO WS-PRICE-AS-OF
+           STRING WS-ORD-DATE(5:4) WS-ORD-DATE(1:2) WS-ORD-DATE(3:2)
+               INTO WS-ORD-DATE-YMD
+           MOVE 'N' TO WS-PRH-EOF
+           MOVE 'N' TO WS-FUTURE-FND
+           MOVE '99999999' TO WS-EARLIEST-FUTURE-DATE
+           OPEN INPUT PRICE-HIST
+           PERFORM UNTIL WS-PRH-EOF = 'Y'
+               READ PRICE-HIST
+                   AT END MOVE 'Y' TO WS-PRH-EOF
+                   NOT AT END
+                       IF PRH-PRD-ID = WS-ORDL-PRD-ID
+                           AND PRH-EFF-DATE > WS-ORD-DATE-YMD
+                           AND PRH-EFF-DATE < WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-EFF-DATE TO
+                               WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-OLD-PRICE TO
+                               WS-EARLIEST-FUTURE-PRICE
+                           MOVE 'Y' TO WS-FUTURE-FND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRICE-HIST
+           IF WS-FUTURE-FND = 'Y'
+               MOVE WS-EARLIEST-FUTURE-PRICE TO WS-PRICE-AS-OF
+           END-IF.
+
+       END PROGRAM INVOICEEXP.
