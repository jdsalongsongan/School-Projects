@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author: Eron Salongsongan
+      * Date: August 08, 2026
+      * Purpose: Month-End Customer Statement - one statement per
+      *          customer, listing the month's non-voided orders with
+      *          a running balance.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MONTHSTMT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT CUSTOMER ASSIGN TO 'customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CST-ID.
+
+           SELECT PRODUCT ASSIGN TO 'product.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID.
+
+           SELECT C_ORDER ASSIGN TO 'order.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ORDERLINE ASSIGN TO 'orderline.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT PRICE-HIST ASSIGN TO 'pricehist.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD CUSTOMER.
+           01 CUSTOMER-FILE.
+               05 CST-ID PIC 9(5).
+               05 CST-NAME PIC A(15).
+               05 CST-STATUS PIC X(1).
+               05 CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 CST-BALANCE PIC S9(7)V9(2).
+           FD PRODUCT.
+           01 PRODUCT-FILE.
+               05 PRD-ID PIC 9(5).
+               05 PRD-NAME PIC A(10).
+               05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
+           FD C_ORDER.
+           01 ORDER-FILE.
+               05 ORD-ID PIC 9(5).
+               05 ORD-DATE PIC 9(8).
+               05 ORD-CST-ID PIC 9(5).
+               05 ORD-STATUS PIC X(1).
+           FD ORDERLINE.
+           01 ORDERLINE-FILE.
+               05 ORDL-ID PIC 9(5).
+               05 ORDL-PRD-ID PIC 9(5).
+               05 ORDL-QUAN PIC 9(2).
+           FD PRICE-HIST.
+           01 PRICE-HIST-FILE.
+               05 PRH-PRD-ID PIC 9(5).
+               05 PRH-EFF-DATE PIC 9(8).
+               05 PRH-OLD-PRICE PIC 9(2)V9(2).
+               05 PRH-NEW-PRICE PIC 9(2)V9(2).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           01 WS-CST.
+               05 WS-CST-ID PIC 9(5).
+               05 WS-CST-NAME PIC A(15).
+               05 WS-CST-STATUS PIC X(1).
+           01 WS-ORD.
+               05 WS-ORD-ID PIC 9(5).
+               05 WS-ORD-DATE PIC 9(8).
+               05 WS-ORD-CST-ID PIC 9(5).
+               05 WS-ORD-STATUS PIC X(1).
+           01 WS-ORDL.
+               05 WS-ORDL-ID PIC 9(5).
+               05 WS-ORDL-PRD-ID PIC 9(5).
+               05 WS-ORDL-QUAN PIC 9(2).
+           01 WS-PRD.
+               05 WS-PRD-ID PIC 9(5).
+               05 WS-PRD-NAME PIC A(10).
+               05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-QTY-ON-HAND PIC 9(5).
+           01 WS-CST-EOF PIC A(1).
+           01 WS-ORD-EOF PIC A(1).
+           01 WS-ORDL-EOF PIC A(1).
+           01 WS-PRH-EOF PIC A(1).
+           01 WS-ORD-DATE-YMD PIC X(8).
+           01 WS-PRICE-AS-OF PIC 9(2)V9(2).
+           01 WS-FUTURE-FND PIC A(1).
+           01 WS-EARLIEST-FUTURE-DATE PIC X(8).
+           01 WS-EARLIEST-FUTURE-PRICE PIC 9(2)V9(2).
+           01 WS-INP-MM PIC 9(2).
+           01 WS-INP-YYYY PIC 9(4).
+           01 WS-ORD-MM PIC 9(2).
+           01 WS-ORD-YYYY PIC 9(4).
+           01 WS-LINE-COST PIC S9(7)V99.
+           01 WS-ORD-TOTAL PIC S9(7)V99.
+           01 WS-TAX-RATE PIC V999 VALUE .070.
+           01 WS-ORD-TAX-AMT PIC S9(7)V99.
+           01 WS-RUN-BALANCE PIC S9(7)V99.
+           01 WS-CST-ORD-FND PIC A(1).
+           01 WS-DSP-AMT PIC Z,ZZZ,ZZ9.99-.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'MONTH-END CUSTOMER STATEMENTS'.
+           DISPLAY 'ENTER STATEMENT MONTH (MM):'.
+           ACCEPT WS-INP-MM.
+           DISPLAY 'ENTER STATEMENT YEAR (YYYY):'.
+           ACCEPT WS-INP-YYYY.
+           MOVE 'N' TO WS-CST-EOF
+           OPEN INPUT CUSTOMER
+           MOVE ZERO TO CST-ID
+           START CUSTOMER KEY IS NOT LESS THAN CST-ID
+               INVALID KEY MOVE 'Y' TO WS-CST-EOF
+           END-START
+           PERFORM UNTIL WS-CST-EOF = 'Y'
+               READ CUSTOMER NEXT RECORD INTO WS-CST
+                   AT END MOVE 'Y' TO WS-CST-EOF
+                   NOT AT END PERFORM PRINT-STATEMENT-PROCEDURE
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER
+           STOP RUN.
+
+       PRINT-STATEMENT-PROCEDURE.
+      **
+      * PRINTS ONE CUSTOMER'S STATEMENT FOR THE REQUESTED MONTH,
+      * LISTING EACH NON-VOID ORDER WITH A RUNNING BALANCE.
+      **
+           MOVE ZERO TO WS-RUN-BALANCE
+           MOVE 'N' TO WS-CST-ORD-FND
+           MOVE 'N' TO WS-ORD-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-ORD-EOF = 'Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-ORD-EOF
+                   NOT AT END
+                       MOVE WS-ORD-DATE(1:2) TO WS-ORD-MM
+                       MOVE WS-ORD-DATE(5:4) TO WS-ORD-YYYY
+                       IF WS-ORD-CST-ID = WS-CST-ID
+                           AND WS-ORD-STATUS NOT = 'V'
+                           AND WS-ORD-MM = WS-INP-MM
+                           AND WS-ORD-YYYY = WS-INP-YYYY
+                           IF WS-CST-ORD-FND = 'N'
+                               DISPLAY ' '
+                               DISPLAY 'STATEMENT FOR 'WS-CST-ID' '
+                                   WS-CST-NAME
+                               MOVE 'Y' TO WS-CST-ORD-FND
+                           END-IF
+                           PERFORM SUM-ORDER-PROCEDURE
+                           COMPUTE WS-ORD-TAX-AMT ROUNDED =
+                               WS-ORD-TOTAL * WS-TAX-RATE
+                           ADD WS-ORD-TAX-AMT TO WS-ORD-TOTAL
+                           ADD WS-ORD-TOTAL TO WS-RUN-BALANCE
+                           MOVE WS-RUN-BALANCE TO WS-DSP-AMT
+                           DISPLAY '  ORDER 'WS-ORD-ID' DATE '
+                               WS-ORD-DATE' BALANCE 'WS-DSP-AMT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER
+           IF WS-CST-ORD-FND = 'Y'
+               MOVE WS-RUN-BALANCE TO WS-DSP-AMT
+               DISPLAY 'ENDING BALANCE: 'WS-DSP-AMT
+           END-IF.
+
+       SUM-ORDER-PROCEDURE.
+           MOVE ZERO TO WS-ORD-TOTAL
+           MOVE 'N' TO WS-ORDL-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-ORDL-EOF = 'Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-ORDL-EOF
+                   NOT AT END
+                       IF WS-ORDL-ID = WS-ORD-ID
+                           PERFORM PRICE-ORDER-LINE-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       PRICE-ORDER-LINE-PROCEDURE.
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM GET-PRICE-AS-OF-PROCEDURE
+                   MULTIPLY WS-PRICE-AS-OF BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST
+                   ADD WS-LINE-COST TO WS-ORD-TOTAL
+           END-READ
+           CLOSE PRODUCT.
+
+       GET-PRICE-AS-OF-PROCEDURE.
+      **
+      * RE-PRICES THE ORDERLINE AT WHATEVER WAS IN EFFECT ON THE
+      * ORDER DATE, NOT AT TODAY'S PRD-PRICE, BY WALKING PRICE-HIST
+      * FOR THE EARLIEST RECORDED CHANGE AFTER THE ORDER WAS PLACED,
+      * THE SAME WAY PROG1'S GET-PRICE-AS-OF-PROCEDURE DOES IT.
+      **
+           MOVE WS-PRD-PRICE TO WS-PRICE-AS-OF
+           STRING WS-ORD-DATE(5:4) WS-ORD-DATE(1:2) WS-ORD-DATE(3:2)
+               INTO WS-ORD-DATE-YMD
+           MOVE 'N' TO WS-PRH-EOF
+           MOVE 'N' TO WS-FUTURE-FND
+           MOVE '99999999' TO WS-EARLIEST-FUTURE-DATE
+           OPEN INPUT PRICE-HIST
+           PERFORM UNTIL WS-PRH-EOF = 'Y'
+               READ PRICE-HIST
+                   AT END MOVE 'Y' TO WS-PRH-EOF
+                   NOT AT END
+                       IF PRH-PRD-ID = WS-ORDL-PRD-ID
+                           AND PRH-EFF-DATE > WS-ORD-DATE-YMD
+                           AND PRH-EFF-DATE < WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-EFF-DATE TO
+                               WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-OLD-PRICE TO
+                               WS-EARLIEST-FUTURE-PRICE
+                           MOVE 'Y' TO WS-FUTURE-FND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRICE-HIST
+           IF WS-FUTURE-FND = 'Y'
+               MOVE WS-EARLIEST-FUTURE-PRICE TO WS-PRICE-AS-OF
+           END-IF.
+
+       END PROGRAM MONTHSTMT.
