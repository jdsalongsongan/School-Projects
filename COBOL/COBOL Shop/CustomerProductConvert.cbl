@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Eron Salongsongan
+      * Date: August 08, 2026
+      * Purpose: Customer/Product Conversion - one-time migration of the
+      *          legacy line sequential customer.dat/product.dat into
+      *          the indexed format CobolShop.cbl now requires. Run
+      *          once, after renaming the existing customer.dat and
+      *          product.dat to customer.dat.bak and product.dat.bak,
+      *          before bringing up the upgraded system.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CSTPRDCVT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT OLD-CUSTOMER ASSIGN TO 'customer.dat.bak'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-OLD-CUSTOMER-FS.
+
+           SELECT OLD-PRODUCT ASSIGN TO 'product.dat.bak'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-OLD-PRODUCT-FS.
+
+           SELECT CUSTOMER ASSIGN TO 'customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CST-ID
+           FILE STATUS IS WS-CUSTOMER-FS.
+
+           SELECT PRODUCT ASSIGN TO 'product.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID
+           FILE STATUS IS WS-PRODUCT-FS.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD OLD-CUSTOMER.
+           01 OLD-CUSTOMER-FILE.
+      **
+      * MATCHES THE PRE-CONVERSION CUSTOMER.DAT LAYOUT, BEFORE CST-
+      * STATUS/CST-CREDIT-LIMIT/CST-BALANCE EXISTED. DO NOT ADD THOSE
+      * FIELDS HERE - THE LEGACY FILE DOESN'T CARRY THEM.
+      **
+               05 OLD-CST-ID PIC 9(5).
+               05 OLD-CST-NAME PIC A(15).
+           FD OLD-PRODUCT.
+           01 OLD-PRODUCT-FILE.
+      **
+      * MATCHES THE PRE-CONVERSION PRODUCT.DAT LAYOUT, BEFORE PRD-
+      * QTY-ON-HAND EXISTED. DO NOT ADD IT HERE - THE LEGACY FILE
+      * DOESN'T CARRY IT.
+      **
+               05 OLD-PRD-ID PIC 9(5).
+               05 OLD-PRD-NAME PIC A(10).
+               05 OLD-PRD-PRICE PIC 9(2)V9(2).
+           FD CUSTOMER.
+           01 CUSTOMER-FILE.
+               05 CST-ID PIC 9(5).
+               05 CST-NAME PIC A(15).
+               05 CST-STATUS PIC X(1).
+               05 CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 CST-BALANCE PIC S9(7)V9(2).
+           FD PRODUCT.
+           01 PRODUCT-FILE.
+               05 PRD-ID PIC 9(5).
+               05 PRD-NAME PIC A(10).
+               05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           01 WS-OLD-CUSTOMER-FS PIC X(2).
+           01 WS-OLD-PRODUCT-FS PIC X(2).
+           01 WS-CUSTOMER-FS PIC X(2).
+           01 WS-PRODUCT-FS PIC X(2).
+           01 WS-EOF PIC A(1).
+           01 WS-CST-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-PRD-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-CST-OPEN-OK PIC A(1).
+           01 WS-PRD-OPEN-OK PIC A(1).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'CUSTOMER/PRODUCT INDEXED FILE CONVERSION'.
+           PERFORM CONVERT-CUSTOMER-PROCEDURE
+           PERFORM CONVERT-PRODUCT-PROCEDURE
+           DISPLAY WS-CST-COUNT' CUSTOMER RECORDS CONVERTED'
+           DISPLAY WS-PRD-COUNT' PRODUCT RECORDS CONVERTED'.
+           STOP RUN.
+
+       CONVERT-CUSTOMER-PROCEDURE.
+      **
+      * COPIES EVERY RECORD OUT OF THE LEGACY LINE SEQUENTIAL
+      * CUSTOMER.DAT.BAK INTO THE NEW INDEXED CUSTOMER.DAT, KEYED ON
+      * THE SAME CST-ID THE RECORD ALREADY CARRIES. THE LEGACY RECORD
+      * HAS NO STATUS/CREDIT-LIMIT/BALANCE, SO EVERY MIGRATED CUSTOMER
+      * IS DEFAULTED TO ACTIVE WITH A ZERO CREDIT LIMIT AND BALANCE -
+      * THE OPERATOR SHOULD REVIEW AND RAISE CREDIT LIMITS AFTERWARD
+      * THROUGH EDIT-CUSTOMER-PROCEDURE.
+      **
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-CST-OPEN-OK
+           OPEN INPUT OLD-CUSTOMER
+           IF WS-OLD-CUSTOMER-FS NOT = '00'
+               DISPLAY 'CANNOT OPEN customer.dat.bak - STATUS '
+                   WS-OLD-CUSTOMER-FS
+               DISPLAY 'RENAME THE EXISTING customer.dat TO '
+                   'customer.dat.bak BEFORE RUNNING THIS CONVERSION'
+               MOVE 'N' TO WS-CST-OPEN-OK
+           ELSE
+               OPEN OUTPUT CUSTOMER
+               IF WS-CUSTOMER-FS NOT = '00'
+                   DISPLAY 'CANNOT OPEN customer.dat - STATUS '
+                       WS-CUSTOMER-FS
+                   CLOSE OLD-CUSTOMER
+                   MOVE 'N' TO WS-CST-OPEN-OK
+               END-IF
+           END-IF
+           IF WS-CST-OPEN-OK = 'Y'
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ OLD-CUSTOMER
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE OLD-CST-ID TO CST-ID
+                           MOVE OLD-CST-NAME TO CST-NAME
+                           MOVE 'A' TO CST-STATUS
+                           MOVE ZERO TO CST-CREDIT-LIMIT
+                           MOVE ZERO TO CST-BALANCE
+                           WRITE CUSTOMER-FILE
+                               INVALID KEY
+                                   DISPLAY
+                                       'DUPLICATE CUSTOMER ID SKIPPED: '
+                                       CST-ID
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-CST-COUNT
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE OLD-CUSTOMER
+               CLOSE CUSTOMER
+           END-IF.
+
+       CONVERT-PRODUCT-PROCEDURE.
+      **
+      * COPIES EVERY RECORD OUT OF THE LEGACY LINE SEQUENTIAL
+      * PRODUCT.DAT.BAK INTO THE NEW INDEXED PRODUCT.DAT, KEYED ON THE
+      * SAME PRD-ID THE RECORD ALREADY CARRIES. THE LEGACY RECORD HAS
+      * NO QTY-ON-HAND, SO EVERY MIGRATED PRODUCT IS DEFAULTED TO ZERO
+      * ON HAND - THE OPERATOR MUST COUNT AND ENTER ACTUAL STOCK
+      * AFTERWARD THROUGH EDIT-PRODUCT-PROCEDURE BEFORE TAKING ORDERS.
+      **
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-PRD-OPEN-OK
+           OPEN INPUT OLD-PRODUCT
+           IF WS-OLD-PRODUCT-FS NOT = '00'
+               DISPLAY 'CANNOT OPEN product.dat.bak - STATUS '
+                   WS-OLD-PRODUCT-FS
+               DISPLAY 'RENAME THE EXISTING product.dat TO '
+                   'product.dat.bak BEFORE RUNNING THIS CONVERSION'
+               MOVE 'N' TO WS-PRD-OPEN-OK
+           ELSE
+               OPEN OUTPUT PRODUCT
+               IF WS-PRODUCT-FS NOT = '00'
+                   DISPLAY 'CANNOT OPEN product.dat - STATUS '
+                       WS-PRODUCT-FS
+                   CLOSE OLD-PRODUCT
+                   MOVE 'N' TO WS-PRD-OPEN-OK
+               END-IF
+           END-IF
+           IF WS-PRD-OPEN-OK = 'Y'
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ OLD-PRODUCT
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE OLD-PRD-ID TO PRD-ID
+                           MOVE OLD-PRD-NAME TO PRD-NAME
+                           MOVE OLD-PRD-PRICE TO PRD-PRICE
+                           MOVE ZERO TO PRD-QTY-ON-HAND
+                           WRITE PRODUCT-FILE
+                               INVALID KEY
+                                   DISPLAY
+                                       'DUPLICATE PRODUCT ID SKIPPED: '
+                                       PRD-ID
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-PRD-COUNT
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE OLD-PRODUCT
+               CLOSE PRODUCT
+           END-IF.
+
+       END PROGRAM CSTPRDCVT.
