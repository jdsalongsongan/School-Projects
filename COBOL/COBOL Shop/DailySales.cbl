@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author: Eron Salongsongan
+      * Date: August 08, 2026
+      * Purpose: Daily Sales Register - end of day reconciliation report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DAILYSALES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT PRODUCT ASSIGN TO 'product.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID.
+
+           SELECT C_ORDER ASSIGN TO 'order.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ORDERLINE ASSIGN TO 'orderline.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT PRICE-HIST ASSIGN TO 'pricehist.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT WORK-FILE ASSIGN TO 'dsrwork.tmp'.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD PRODUCT.
+           01 PRODUCT-FILE.
+               05 PRD-ID PIC 9(5).
+               05 PRD-NAME PIC A(10).
+               05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
+           FD C_ORDER.
+           01 ORDER-FILE.
+               05 ORD-ID PIC 9(5).
+               05 ORD-DATE PIC 9(8).
+               05 ORD-CST-ID PIC 9(5).
+               05 ORD-STATUS PIC X(1).
+           FD ORDERLINE.
+           01 ORDERLINE-FILE.
+               05 ORDL-ID PIC 9(5).
+               05 ORDL-PRD-ID PIC 9(5).
+               05 ORDL-QUAN PIC 9(2).
+           FD PRICE-HIST.
+           01 PRICE-HIST-FILE.
+               05 PRH-PRD-ID PIC 9(5).
+               05 PRH-EFF-DATE PIC 9(8).
+               05 PRH-OLD-PRICE PIC 9(2)V9(2).
+               05 PRH-NEW-PRICE PIC 9(2)V9(2).
+           SD WORK-FILE.
+           01 WORK-RECORD.
+               05 WRK-CST-ID PIC 9(5).
+               05 WRK-ORD-ID PIC 9(5).
+               05 WRK-PRD-NAME PIC A(10).
+               05 WRK-QUAN PIC 9(2).
+               05 WRK-LINE-COST PIC S9(7)V99.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           01 WS-ORD.
+               05 WS-ORD-ID PIC 9(5).
+               05 WS-ORD-DATE PIC 9(8).
+               05 WS-ORD-CST-ID PIC 9(5).
+               05 WS-ORD-STATUS PIC X(1).
+           01 WS-ORDL.
+               05 WS-ORDL-ID PIC 9(5).
+               05 WS-ORDL-PRD-ID PIC 9(5).
+               05 WS-ORDL-QUAN PIC 9(2).
+           01 WS-PRD.
+               05 WS-PRD-ID PIC 9(5).
+               05 WS-PRD-NAME PIC A(10).
+               05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-QTY-ON-HAND PIC 9(5).
+           01 WS-EOF PIC A(1).
+           01 WS-TEMP-EOF PIC A(1).
+           01 WS-PRH-EOF PIC A(1).
+           01 WS-RPT-DATE PIC 9(8).
+           01 WS-LINE-COST PIC S9(7)V99.
+           01 WS-ORD-DATE-YMD PIC X(8).
+           01 WS-PRICE-AS-OF PIC 9(2)V9(2).
+           01 WS-FUTURE-FND PIC A(1).
+           01 WS-EARLIEST-FUTURE-DATE PIC X(8).
+           01 WS-EARLIEST-FUTURE-PRICE PIC 9(2)V9(2).
+           01 WS-FIRST-REC PIC A(1) VALUE 'Y'.
+           01 WS-PREV-CST-ID PIC 9(5) VALUE ZERO.
+           01 WS-PREV-ORD-ID PIC 9(5) VALUE ZERO.
+           01 WS-ORD-SUBTOTAL PIC S9(7)V99 VALUE ZERO.
+           01 WS-CUST-TOTAL PIC S9(7)V99 VALUE ZERO.
+           01 WS-GRAND-TOTAL PIC S9(7)V99 VALUE ZERO.
+           01 WS-TAX-RATE PIC V999 VALUE .070.
+           01 WS-ORD-TAX-AMT PIC S9(7)V99.
+           01 WS-GRAND-TAX-TOTAL PIC S9(7)V99 VALUE ZERO.
+           01 WS-DSP-AMT PIC Z,ZZZ,ZZ9.99-.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'DAILY SALES REGISTER'.
+           DISPLAY 'ENTER REPORT DATE (MMDDYYYY):'.
+           ACCEPT WS-RPT-DATE.
+           SORT WORK-FILE ON ASCENDING KEY WRK-CST-ID WRK-ORD-ID
+               INPUT PROCEDURE IS BUILD-WORK-PROCEDURE
+               OUTPUT PROCEDURE IS PRINT-REPORT-PROCEDURE.
+           STOP RUN.
+
+       BUILD-WORK-PROCEDURE.
+      **
+      * SCANS C_ORDER FOR THE REPORT DATE AND RELEASES ONE SORT RECORD
+      * PER ORDERLINE, JOINED TO PRODUCT FOR PRICE, THE SAME WAY
+      * ACCESS-ORDERLINE-PROCEDURE IN PROG1 DOES IT.
+      **
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-ORD-DATE = WS-RPT-DATE
+                           AND WS-ORD-STATUS NOT = 'V'
+                           PERFORM BUILD-ORDER-LINES-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+
+       BUILD-ORDER-LINES-PROCEDURE.
+           MOVE 'N' TO WS-TEMP-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-TEMP-EOF = 'Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-TEMP-EOF
+                   NOT AT END
+                       IF WS-ORDL-ID = WS-ORD-ID
+                           PERFORM BUILD-ONE-LINE-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       BUILD-ONE-LINE-PROCEDURE.
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM GET-PRICE-AS-OF-PROCEDURE
+                   MULTIPLY WS-PRICE-AS-OF BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST
+                   MOVE WS-ORD-CST-ID TO WRK-CST-ID
+                   MOVE WS-ORD-ID TO WRK-ORD-ID
+                   MOVE WS-PRD-NAME TO WRK-PRD-NAME
+                   MOVE WS-ORDL-QUAN TO WRK-QUAN
+                   MOVE WS-LINE-COST TO WRK-LINE-COST
+                   RELEASE WORK-RECORD
+           END-READ
+           CLOSE PRODUCT.
+
+       GET-PRICE-AS-OF-PROCEDURE.
+      **
+      * RE-PRICES THE ORDERLINE AT WHATEVER WAS IN EFFECT ON THE
+      * ORDER DATE, NOT AT TODAY'S PRD-PRICE, BY WALKING PRICE-HIST
+      * FOR THE EARLIEST RECORDED CHANGE AFTER THE ORDER WAS PLACED,
+      * THE SAME WAY PROG1'S GET-PRICE-AS-OF-PROCEDURE DOES IT.
+      **
+           MOVE WS-PRD-PRICE TO WS-PRICE-AS-OF
+           STRING WS-ORD-DATE(5:4) WS-ORD-DATE(1:2) WS-ORD-DATE(3:2)
+               INTO WS-ORD-DATE-YMD
+           MOVE 'N' TO WS-PRH-EOF
+           MOVE 'N' TO WS-FUTURE-FND
+           MOVE '99999999' TO WS-EARLIEST-FUTURE-DATE
+           OPEN INPUT PRICE-HIST
+           PERFORM UNTIL WS-PRH-EOF = 'Y'
+               READ PRICE-HIST
+                   AT END MOVE 'Y' TO WS-PRH-EOF
+                   NOT AT END
+                       IF PRH-PRD-ID = WS-ORDL-PRD-ID
+                           AND PRH-EFF-DATE > WS-ORD-DATE-YMD
+                           AND PRH-EFF-DATE < WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-EFF-DATE TO
+                               WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-OLD-PRICE TO
+                               WS-EARLIEST-FUTURE-PRICE
+                           MOVE 'Y' TO WS-FUTURE-FND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRICE-HIST
+           IF WS-FUTURE-FND = 'Y'
+               MOVE WS-EARLIEST-FUTURE-PRICE TO WS-PRICE-AS-OF
+           END-IF.
+
+       PRINT-REPORT-PROCEDURE.
+           DISPLAY 'CSTID ORDID PRDNAME    QNT       LINECOST'
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-FIRST-REC
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN WORK-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM PROCESS-WORK-REC-PROCEDURE
+               END-RETURN
+           END-PERFORM
+           PERFORM FINAL-BREAK-PROCEDURE
+           MOVE WS-GRAND-TOTAL TO WS-DSP-AMT
+           DISPLAY 'GRAND SUBTOTAL FOR 'WS-RPT-DATE': 'WS-DSP-AMT
+           MOVE WS-GRAND-TAX-TOTAL TO WS-DSP-AMT
+           DISPLAY 'GRAND SALES TAX FOR 'WS-RPT-DATE': 'WS-DSP-AMT
+           ADD WS-GRAND-TOTAL WS-GRAND-TAX-TOTAL
+               GIVING WS-DSP-AMT
+           DISPLAY 'GRAND TOTAL FOR 'WS-RPT-DATE': 'WS-DSP-AMT.
+
+       PROCESS-WORK-REC-PROCEDURE.
+           IF WS-FIRST-REC = 'Y'
+               MOVE WRK-CST-ID TO WS-PREV-CST-ID
+               MOVE WRK-ORD-ID TO WS-PREV-ORD-ID
+               MOVE 'N' TO WS-FIRST-REC
+           ELSE
+               IF WRK-ORD-ID NOT = WS-PREV-ORD-ID
+                   OR WRK-CST-ID NOT = WS-PREV-CST-ID
+                   PERFORM ORDER-BREAK-PROCEDURE
+                   IF WRK-CST-ID NOT = WS-PREV-CST-ID
+                       PERFORM CUSTOMER-BREAK-PROCEDURE
+                   END-IF
+                   MOVE WRK-CST-ID TO WS-PREV-CST-ID
+                   MOVE WRK-ORD-ID TO WS-PREV-ORD-ID
+               END-IF
+           END-IF
+           MOVE WRK-LINE-COST TO WS-DSP-AMT
+           DISPLAY WRK-CST-ID' 'WRK-ORD-ID' 'WRK-PRD-NAME' '
+               WRK-QUAN' 'WS-DSP-AMT
+           ADD WRK-LINE-COST TO WS-ORD-SUBTOTAL
+           ADD WRK-LINE-COST TO WS-CUST-TOTAL
+           ADD WRK-LINE-COST TO WS-GRAND-TOTAL.
+
+       ORDER-BREAK-PROCEDURE.
+      **
+      * SALES TAX IS APPLIED PER ORDER, THE SAME WAY PROG1'S
+      * CALC-ORDER-TOTAL-PROCEDURE APPLIES IT AT CHECKOUT, SO THE
+      * GRAND TOTAL BELOW RECONCILES WITH WHAT WAS POSTED TO EACH
+      * CUSTOMER'S BALANCE.
+      **
+           COMPUTE WS-ORD-TAX-AMT ROUNDED =
+               WS-ORD-SUBTOTAL * WS-TAX-RATE
+           MOVE WS-ORD-SUBTOTAL TO WS-DSP-AMT
+           DISPLAY '  ORDER 'WS-PREV-ORD-ID' SUBTOTAL: 'WS-DSP-AMT
+           MOVE WS-ORD-TAX-AMT TO WS-DSP-AMT
+           DISPLAY '  ORDER 'WS-PREV-ORD-ID' SALES TAX: 'WS-DSP-AMT
+           ADD WS-ORD-TAX-AMT TO WS-GRAND-TAX-TOTAL
+           MOVE ZERO TO WS-ORD-SUBTOTAL.
+
+       CUSTOMER-BREAK-PROCEDURE.
+           MOVE WS-CUST-TOTAL TO WS-DSP-AMT
+           DISPLAY 'CUSTOMER 'WS-PREV-CST-ID' TOTAL: 'WS-DSP-AMT
+           MOVE ZERO TO WS-CUST-TOTAL.
+
+       FINAL-BREAK-PROCEDURE.
+           IF WS-FIRST-REC = 'N'
+               PERFORM ORDER-BREAK-PROCEDURE
+               PERFORM CUSTOMER-BREAK-PROCEDURE
+           END-IF.
+
+       END PROGRAM DAILYSALES.
