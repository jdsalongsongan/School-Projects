@@ -14,18 +14,46 @@
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT CUSTOMER ASSIGN TO 'customer.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CST-ID
+           FILE STATUS IS WS-CUSTOMER-FS.
 
            SELECT PRODUCT ASSIGN TO 'product.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID
+           FILE STATUS IS WS-PRODUCT-FS.
 
            SELECT C_ORDER ASSIGN TO 'order.dat'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-ORDER-FS.
 
            SELECT ORDERLINE ASSIGN TO 'orderline.dat'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-ORDERLINE-FS.
+
+           SELECT PRICE-HIST ASSIGN TO 'pricehist.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PRICE-HIST-FS.
+
+           SELECT EXCEPTION-LOG ASSIGN TO 'exceptlog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-LOG-FS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO 'audit.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-TRAIL-FS.
+
+           SELECT ORDER-CTL ASSIGN TO 'orderctl.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-ORDER-CTL-FS.
 
       *-----------------------
        DATA DIVISION.
@@ -35,21 +63,52 @@
            01 CUSTOMER-FILE.
                05 CST-ID PIC 9(5).
                05 CST-NAME PIC A(15).
+               05 CST-STATUS PIC X(1).
+                   88 CST-ACTIVE VALUE 'A'.
+                   88 CST-INACTIVE VALUE 'I'.
+               05 CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 CST-BALANCE PIC S9(7)V9(2).
            FD PRODUCT.
            01 PRODUCT-FILE.
                05 PRD-ID PIC 9(5).
                05 PRD-NAME PIC A(10).
                05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
            FD C_ORDER.
            01 ORDER-FILE.
                05 ORD-ID PIC 9(5).
                05 ORD-DATE PIC 9(8).
                05 ORD-CST-ID PIC 9(5).
+               05 ORD-STATUS PIC X(1).
+                   88 ORD-OPEN VALUE 'O'.
+                   88 ORD-VOID VALUE 'V'.
            FD ORDERLINE.
            01 ORDERLINE-FILE.
                05 ORDL-ID PIC 9(5).
                05 ORDL-PRD-ID PIC 9(5).
                05 ORDL-QUAN PIC 9(2).
+           FD PRICE-HIST.
+           01 PRICE-HIST-FILE.
+               05 PRH-PRD-ID PIC 9(5).
+               05 PRH-EFF-DATE PIC 9(8).
+               05 PRH-OLD-PRICE PIC 9(2)V9(2).
+               05 PRH-NEW-PRICE PIC 9(2)V9(2).
+           FD EXCEPTION-LOG.
+           01 EXCEPTION-LOG-FILE.
+               05 EXC-TIMESTAMP PIC X(8).
+               05 EXC-OPERATION PIC X(10).
+               05 EXC-FILE-NAME PIC X(10).
+               05 EXC-STATUS PIC X(2).
+           FD AUDIT-TRAIL.
+           01 AUDIT-TRAIL-FILE.
+               05 AUD-TIMESTAMP PIC X(8).
+               05 AUD-REC-TYPE PIC X(10).
+               05 AUD-KEY PIC X(10).
+               05 AUD-OLD-VALUE PIC X(30).
+               05 AUD-NEW-VALUE PIC X(30).
+           FD ORDER-CTL.
+           01 ORDER-CTL-FILE.
+               05 OCT-NEXT-ORD-ID PIC 9(5).
       *-----------------------
        WORKING-STORAGE SECTION.
            01 WS-CNT PIC 9(1) VALUE 0.
@@ -57,31 +116,83 @@
            01 WS-CST.
                05 WS-CST-ID PIC 9(5).
                05 WS-CST-NAME PIC A(15).
+               05 WS-CST-STATUS PIC X(1).
+               05 WS-CST-CREDIT-LIMIT PIC 9(7)V9(2).
+               05 WS-CST-BALANCE PIC S9(7)V9(2).
            01 WS-PRD.
                05 WS-PRD-ID PIC 9(5).
                05 WS-PRD-NAME PIC A(10).
                05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-QTY-ON-HAND PIC 9(5).
            01 WS-ORD.
                05 WS-ORD-ID PIC 9(5).
                05 WS-ORD-DATE PIC 9(8).
                05 WS-ORD-CST-ID PIC 9(5).
+               05 WS-ORD-STATUS PIC X(1).
            01 WS-ORDL.
                05 WS-ORDL-ID PIC 9(5).
                05 WS-ORDL-PRD-ID PIC 9(5).
                05 WS-ORDL-QUAN PIC 9(2).
            01 WS-EOF PIC A(1).
            01 WS-TEMP-EOF PIC A(1).
-           01 WS-TEMP-PR-EOF PIC A(1).
            01 WS-INP-CST-ID PIC 9(5).
            01 WS-INP-CST-ID-FND PIC A(1).
            01 WS-INP-PRD-ID PIC 9(5).
            01 WS-INP-PRD-ID-FND PIC A(1).
            01 WS-INP-PRD-PRICE PIC 9(2)V9(2).
+           01 WS-INP-PRD-QTY-ON-HAND PIC 9(5).
            01 WS-INP-QUAN PIC 9(2).
            01 WS-PRD-COST PIC Z(3)9.99.
-           01 WS-ORD-COUNT PIC 99.
+           01 WS-ORD-COUNT PIC 9(5).
+           01 WS-ORD-ID-ASSIGNED PIC A(1).
+           01 WS-MAX-ORD-ID PIC 9(5).
+           01 WS-MAX-ORD-ID-FND PIC A(1).
            01 WS-INP-ORD-DATE PIC 9(8).
            01 WS-ORD-NONE PIC A(1).
+           01 WS-ADD-LINE-EOF PIC A(1).
+           01 WS-INP-MORE-LINES PIC A(1).
+           01 WS-ORDL-LINE-CNT PIC 9(2) VALUE 0.
+           01 WS-MAINT-CHC PIC X(1).
+           01 WS-INP-CST-NAME PIC A(15).
+           01 WS-INP-CST-STATUS PIC X(1).
+           01 WS-INP-PRD-NAME PIC A(10).
+           01 WS-INP-NEW-PRICE PIC 9(2)V9(2).
+           01 WS-INP-UPD-QTY PIC X(1).
+           01 WS-ORD-DATE-YMD PIC X(8).
+           01 WS-PRH-EOF PIC A(1).
+           01 WS-PRICE-AS-OF PIC 9(2)V9(2).
+           01 WS-FUTURE-FND PIC A(1).
+           01 WS-EARLIEST-FUTURE-DATE PIC X(8).
+           01 WS-EARLIEST-FUTURE-PRICE PIC 9(2)V9(2).
+           01 WS-INP-ORD-ID PIC 9(5).
+           01 WS-ORD-VOID-FND PIC A(1).
+           01 WS-INP-CST-CREDIT-LIMIT PIC 9(7)V9(2).
+           01 WS-ORD-RUN-TOTAL PIC S9(7)V99 VALUE ZERO.
+           01 WS-AVAIL-CREDIT PIC S9(7)V99.
+           01 WS-LINE-COST-NUM PIC S9(7)V99.
+           01 WS-CUSTOMER-FS PIC X(2).
+           01 WS-PRODUCT-FS PIC X(2).
+           01 WS-ORDER-FS PIC X(2).
+           01 WS-ORDERLINE-FS PIC X(2).
+           01 WS-PRICE-HIST-FS PIC X(2).
+           01 WS-EXCEPTION-LOG-FS PIC X(2).
+           01 WS-EXC-OPERATION PIC X(10).
+           01 WS-EXC-FILE-NAME PIC X(10).
+           01 WS-EXC-STATUS PIC X(2).
+           01 WS-AUDIT-TRAIL-FS PIC X(2).
+           01 WS-AUD-REC-TYPE PIC X(10).
+           01 WS-AUD-KEY PIC X(10).
+           01 WS-AUD-OLD-VALUE PIC X(30).
+           01 WS-AUD-NEW-VALUE PIC X(30).
+           01 WS-OLD-CST-NAME PIC A(15).
+           01 WS-OLD-CST-STATUS PIC X(1).
+           01 WS-OLD-PRD-PRICE PIC 9(2)V9(2).
+           01 WS-OLD-PRD-QTY-ON-HAND PIC 9(5).
+           01 WS-ORDER-CTL-FS PIC X(2).
+           01 WS-TAX-RATE PIC V999 VALUE .070.
+           01 WS-ORD-TAX-AMT PIC S9(7)V99.
+           01 WS-ORD-TOTAL-AMT PIC S9(7)V99.
+           01 WS-DSP-ORD-AMT PIC Z,ZZZ,ZZ9.99-.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -104,7 +215,10 @@
            DISPLAY '2: VIEW ALL PRODUCTS'.
            DISPLAY '3: VIEW ALL ORDERS OF A CUSTOMER'.
            DISPLAY '4: CREATE AN ORDER'.
-           DISPLAY '5: EXIT APPLICATION'.
+           DISPLAY '5: CUSTOMER MAINTENANCE'.
+           DISPLAY '6: PRODUCT MAINTENANCE'.
+           DISPLAY '7: VOID AN ORDER'.
+           DISPLAY '8: EXIT APPLICATION'.
            DISPLAY 'ENTER CHOICE: '.
            ACCEPT WS-CHC.
            EVALUATE WS-CHC
@@ -120,6 +234,12 @@
                    DISPLAY 'CREATE ORDER:'
                    PERFORM CREATE-ORDER-PROCEDURE
                WHEN 5
+                   PERFORM CUSTOMER-MAINTENANCE-PROCEDURE
+               WHEN 6
+                   PERFORM PRODUCT-MAINTENANCE-PROCEDURE
+               WHEN 7
+                   PERFORM VOID-ORDER-PROCEDURE
+               WHEN 8
                    DISPLAY 'EXITING APPLICATION...'
                    MOVE 1 TO WS-CNT
                WHEN OTHER
@@ -127,25 +247,246 @@
            END-EVALUATE.
 
        CUSTOMER-PROCEDURE.
-           DISPLAY 'CSTID CSTNAME'
+           DISPLAY 'CSTID CSTNAME         STATUS'
            OPEN INPUT CUSTOMER.
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE ZERO TO CST-ID
+           START CUSTOMER KEY IS NOT LESS THAN CST-ID
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
            PERFORM UNTIL WS-EOF='Y'
-               READ CUSTOMER INTO WS-CST
+               READ CUSTOMER NEXT RECORD INTO WS-CST
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END DISPLAY WS-CST-ID' 'WS-CST-NAME
+                   NOT AT END DISPLAY WS-CST-ID' 'WS-CST-NAME' '
+                   WS-CST-STATUS
                END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
            END-PERFORM
            CLOSE CUSTOMER.
 
+       CUSTOMER-MAINTENANCE-PROCEDURE.
+           DISPLAY 'CUSTOMER MAINTENANCE:'
+           DISPLAY 'A: ADD NEW CUSTOMER'
+           DISPLAY 'E: EDIT / DEACTIVATE CUSTOMER'
+           DISPLAY 'ENTER CHOICE: '
+           ACCEPT WS-MAINT-CHC
+           EVALUATE WS-MAINT-CHC
+               WHEN 'A'
+                   PERFORM ADD-CUSTOMER-PROCEDURE
+               WHEN 'E'
+                   PERFORM EDIT-CUSTOMER-PROCEDURE
+               WHEN OTHER
+                   DISPLAY 'INVALID. TRY AGAIN.'
+           END-EVALUATE.
+
+       ADD-CUSTOMER-PROCEDURE.
+           DISPLAY 'ENTER NEW CUSTOMER ID:'
+           ACCEPT WS-INP-CST-ID
+           DISPLAY 'ENTER CUSTOMER NAME:'
+           ACCEPT WS-INP-CST-NAME
+           DISPLAY 'ENTER CREDIT LIMIT:'
+           ACCEPT WS-INP-CST-CREDIT-LIMIT
+           OPEN I-O CUSTOMER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE WS-INP-CST-ID TO CST-ID
+           MOVE WS-INP-CST-NAME TO CST-NAME
+           MOVE 'A' TO CST-STATUS
+           MOVE WS-INP-CST-CREDIT-LIMIT TO CST-CREDIT-LIMIT
+           MOVE ZERO TO CST-BALANCE
+           WRITE CUSTOMER-FILE
+               INVALID KEY DISPLAY 'CUSTOMER ID ALREADY EXISTS'
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER ADDED'
+                   MOVE 'CUSTOMER' TO WS-AUD-REC-TYPE
+                   MOVE WS-INP-CST-ID TO WS-AUD-KEY
+                   MOVE SPACES TO WS-AUD-OLD-VALUE
+                   MOVE SPACES TO WS-AUD-NEW-VALUE
+                   STRING CST-NAME ' ' CST-STATUS
+                       DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+                   PERFORM LOG-AUDIT-PROCEDURE
+           END-WRITE
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           CLOSE CUSTOMER.
+
+       EDIT-CUSTOMER-PROCEDURE.
+           DISPLAY 'ENTER CUSTOMER ID TO EDIT:'
+           ACCEPT WS-INP-CST-ID
+           OPEN I-O CUSTOMER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND'
+               NOT INVALID KEY
+                   MOVE CST-NAME TO WS-OLD-CST-NAME
+                   MOVE CST-STATUS TO WS-OLD-CST-STATUS
+                   DISPLAY 'CURRENT NAME: 'CST-NAME
+                   DISPLAY 'ENTER NEW NAME (BLANK TO KEEP):'
+                   ACCEPT WS-INP-CST-NAME
+                   IF WS-INP-CST-NAME NOT = SPACES
+                       MOVE WS-INP-CST-NAME TO CST-NAME
+                   END-IF
+                   DISPLAY 'DEACTIVATE THIS CUSTOMER? (Y/N):'
+                   ACCEPT WS-INP-CST-STATUS
+                   IF WS-INP-CST-STATUS = 'Y'
+                       MOVE 'I' TO CST-STATUS
+                   ELSE
+                       MOVE 'A' TO CST-STATUS
+                   END-IF
+                   DISPLAY 'CURRENT CREDIT LIMIT: 'CST-CREDIT-LIMIT
+                   DISPLAY 'ENTER NEW CREDIT LIMIT (0 TO KEEP):'
+                   ACCEPT WS-INP-CST-CREDIT-LIMIT
+                   IF WS-INP-CST-CREDIT-LIMIT > 0
+                       MOVE WS-INP-CST-CREDIT-LIMIT TO
+                           CST-CREDIT-LIMIT
+                   END-IF
+                   REWRITE CUSTOMER-FILE
+                   DISPLAY 'CUSTOMER UPDATED'
+                   MOVE 'CUSTOMER' TO WS-AUD-REC-TYPE
+                   MOVE WS-INP-CST-ID TO WS-AUD-KEY
+                   MOVE SPACES TO WS-AUD-OLD-VALUE
+                   STRING WS-OLD-CST-NAME ' ' WS-OLD-CST-STATUS
+                       DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE
+                   MOVE SPACES TO WS-AUD-NEW-VALUE
+                   STRING CST-NAME ' ' CST-STATUS
+                       DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+                   PERFORM LOG-AUDIT-PROCEDURE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           CLOSE CUSTOMER.
+
+       PRODUCT-MAINTENANCE-PROCEDURE.
+           DISPLAY 'PRODUCT MAINTENANCE:'
+           DISPLAY 'A: ADD NEW PRODUCT'
+           DISPLAY 'E: EDIT PRODUCT PRICE/STOCK'
+           DISPLAY 'ENTER CHOICE: '
+           ACCEPT WS-MAINT-CHC
+           EVALUATE WS-MAINT-CHC
+               WHEN 'A'
+                   PERFORM ADD-PRODUCT-PROCEDURE
+               WHEN 'E'
+                   PERFORM EDIT-PRODUCT-PROCEDURE
+               WHEN OTHER
+                   DISPLAY 'INVALID. TRY AGAIN.'
+           END-EVALUATE.
+
+       ADD-PRODUCT-PROCEDURE.
+           DISPLAY 'ENTER NEW PRODUCT ID:'
+           ACCEPT WS-INP-PRD-ID
+           DISPLAY 'ENTER PRODUCT NAME:'
+           ACCEPT WS-INP-PRD-NAME
+           DISPLAY 'ENTER PRICE:'
+           ACCEPT WS-INP-NEW-PRICE
+           DISPLAY 'ENTER QTY ON HAND:'
+           ACCEPT WS-INP-PRD-QTY-ON-HAND
+           OPEN I-O PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           MOVE WS-INP-PRD-NAME TO PRD-NAME
+           MOVE WS-INP-NEW-PRICE TO PRD-PRICE
+           MOVE WS-INP-PRD-QTY-ON-HAND TO PRD-QTY-ON-HAND
+           WRITE PRODUCT-FILE
+               INVALID KEY DISPLAY 'PRODUCT ID ALREADY EXISTS'
+               NOT INVALID KEY
+                   DISPLAY 'PRODUCT ADDED'
+                   MOVE 'PRODUCT' TO WS-AUD-REC-TYPE
+                   MOVE WS-INP-PRD-ID TO WS-AUD-KEY
+                   MOVE SPACES TO WS-AUD-OLD-VALUE
+                   MOVE SPACES TO WS-AUD-NEW-VALUE
+                   STRING PRD-NAME ' ' PRD-PRICE
+                       DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+                   PERFORM LOG-AUDIT-PROCEDURE
+           END-WRITE
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       EDIT-PRODUCT-PROCEDURE.
+           DISPLAY 'ENTER PRODUCT ID TO EDIT:'
+           ACCEPT WS-INP-PRD-ID
+           OPEN I-O PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT
+               INVALID KEY
+                   DISPLAY 'PRODUCT NOT FOUND'
+               NOT INVALID KEY
+                   MOVE PRD-PRICE TO WS-OLD-PRD-PRICE
+                   MOVE PRD-QTY-ON-HAND TO WS-OLD-PRD-QTY-ON-HAND
+                   DISPLAY 'CURRENT PRICE: 'PRD-PRICE
+                   DISPLAY 'ENTER NEW PRICE (0 TO KEEP):'
+                   ACCEPT WS-INP-NEW-PRICE
+                   IF WS-INP-NEW-PRICE > 0 AND
+                       WS-INP-NEW-PRICE NOT = PRD-PRICE
+                       PERFORM LOG-PRICE-CHANGE-PROCEDURE
+                       MOVE WS-INP-NEW-PRICE TO PRD-PRICE
+                   END-IF
+                   DISPLAY 'UPDATE QTY ON HAND? (Y/N):'
+                   ACCEPT WS-INP-UPD-QTY
+                   IF WS-INP-UPD-QTY = 'Y'
+                       DISPLAY 'ENTER NEW QTY ON HAND:'
+                       ACCEPT PRD-QTY-ON-HAND
+                   END-IF
+                   REWRITE PRODUCT-FILE
+                   DISPLAY 'PRODUCT UPDATED'
+                   MOVE 'PRODUCT' TO WS-AUD-REC-TYPE
+                   MOVE WS-INP-PRD-ID TO WS-AUD-KEY
+                   MOVE SPACES TO WS-AUD-OLD-VALUE
+                   STRING WS-OLD-PRD-PRICE ' ' WS-OLD-PRD-QTY-ON-HAND
+                       DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE
+                   MOVE SPACES TO WS-AUD-NEW-VALUE
+                   STRING PRD-PRICE ' ' PRD-QTY-ON-HAND
+                       DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+                   PERFORM LOG-AUDIT-PROCEDURE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       LOG-PRICE-CHANGE-PROCEDURE.
+      **
+      * APPENDS THE OLD/NEW PRICE TO THE PRICE HISTORY FILE SO PAST
+      * ORDERS CAN BE RE-PRICED AT THE RATE IN EFFECT WHEN THEY WERE
+      * ENTERED RATHER THAN AT WHATEVER PRD-PRICE IS TODAY.
+      **
+           OPEN EXTEND PRICE-HIST
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRICE-HIST-STATUS-PROCEDURE
+           MOVE PRD-ID TO PRH-PRD-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PRH-EFF-DATE
+           MOVE PRD-PRICE TO PRH-OLD-PRICE
+           MOVE WS-INP-NEW-PRICE TO PRH-NEW-PRICE
+           WRITE PRICE-HIST-FILE
+           END-WRITE
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRICE-HIST-STATUS-PROCEDURE
+           CLOSE PRICE-HIST.
+
        PRODUCT-PROCEDURE.
-           DISPLAY'PRDID   PRDNAME  PRICE'
+           DISPLAY'PRDID   PRDNAME  PRICE QTYONHAND'
            OPEN INPUT PRODUCT.
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE ZERO TO PRD-ID
+           START PRODUCT KEY IS NOT LESS THAN PRD-ID
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
            PERFORM UNTIL WS-EOF='Y'
-               READ PRODUCT INTO WS-PRD
+               READ PRODUCT NEXT RECORD INTO WS-PRD
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END DISPLAY WS-PRD-ID' 'WS-PRD-NAME' '
-                   WS-PRD-PRICE
+                   WS-PRD-PRICE' 'WS-PRD-QTY-ON-HAND
                END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
            END-PERFORM
            CLOSE PRODUCT.
 
@@ -153,40 +494,146 @@
            DISPLAY 'ENTER CUSTOMER ID:'.
            ACCEPT WS-INP-CST-ID.
            OPEN INPUT CUSTOMER
-           PERFORM UNTIL WS-EOF='Y'
-               READ CUSTOMER INTO WS-CST
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-INP-CST-ID = WS-CST-ID THEN
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER INTO WS-CST
+               INVALID KEY MOVE 'N' TO WS-INP-CST-ID-FND
+               NOT INVALID KEY
+                   IF CST-ACTIVE
                        MOVE 'Y' TO WS-INP-CST-ID-FND
+                   ELSE
+                       MOVE 'D' TO WS-INP-CST-ID-FND
                    END-IF
-               END-READ
-           END-PERFORM
+           END-READ
+           MOVE 'READ' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
            CLOSE CUSTOMER
            EVALUATE WS-INP-CST-ID-FND
                WHEN 'Y'
-                   PERFORM GET-PRODUCT-ORDER-PROCEDURE
+                   DISPLAY 'ENTER ORDER DATE (MMDDYYYY):'
+                   ACCEPT WS-INP-ORD-DATE
+                   MOVE 0 TO WS-ORDL-LINE-CNT
+                   MOVE ZERO TO WS-ORD-RUN-TOTAL
+                   MOVE 'N' TO WS-ORD-ID-ASSIGNED
+                   MOVE 'N' TO WS-ADD-LINE-EOF
+                   PERFORM WITH TEST AFTER UNTIL WS-ADD-LINE-EOF = 'Y'
+                       PERFORM GET-PRODUCT-ORDER-PROCEDURE
+                       DISPLAY 'ADD ANOTHER PRODUCT LINE? (Y/N):'
+                       ACCEPT WS-INP-MORE-LINES
+                       IF WS-INP-MORE-LINES NOT = 'Y'
+                           MOVE 'Y' TO WS-ADD-LINE-EOF
+                       END-IF
+                   END-PERFORM
+                   IF WS-ORDL-LINE-CNT > 0
+                       PERFORM CALC-ORDER-TOTAL-PROCEDURE
+                       PERFORM SAVE-ORDER-PROCEDURE
+                   ELSE
+                       DISPLAY 'ORDER CANCELLED - NO LINES ENTERED'
+                   END-IF
                WHEN 'N'
                    DISPLAY 'CUSTOMER NOT FOUND'
+               WHEN 'D'
+                   DISPLAY 'CUSTOMER ACCOUNT IS DEACTIVATED'
                WHEN OTHER
                    DISPLAY 'ERROR'
            END-EVALUATE.
 
+       ASSIGN-ORDER-ID-PROCEDURE.
+      **
+      * NEXT ORDER ID IS ONE PER ORDER (NOT ONE PER ORDERLINE) SO A
+      * SINGLE ORDER CAN CARRY MANY PRODUCT LINES UNDER ONE ORD-ID. THE
+      * NEXT ID IS KEPT IN A ONE-RECORD CHECKPOINT FILE SO IT CAN BE
+      * READ AND ADVANCED WITHOUT RESCANNING ALL OF C_ORDER, AND SO
+      * NUMBERING SURVIVES A RESTART AFTER AN ABEND.
+      **
+           OPEN I-O ORDER-CTL
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           IF WS-ORDER-CTL-FS = '35'
+               PERFORM FIND-MAX-ORDER-ID-PROCEDURE
+               OPEN OUTPUT ORDER-CTL
+               MOVE 'OPEN' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDER-CTL-STATUS-PROCEDURE
+               IF WS-MAX-ORD-ID-FND = 'Y'
+                   ADD 1 TO WS-MAX-ORD-ID GIVING OCT-NEXT-ORD-ID
+               ELSE
+                   MOVE ZERO TO OCT-NEXT-ORD-ID
+               END-IF
+               WRITE ORDER-CTL-FILE
+               MOVE 'WRITE' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDER-CTL-STATUS-PROCEDURE
+               CLOSE ORDER-CTL
+               OPEN I-O ORDER-CTL
+           END-IF
+           PERFORM CHECK-ORDER-CTL-STATUS-PROCEDURE
+           READ ORDER-CTL
+               AT END
+                   DISPLAY 'ORDER-CTL READ FAILURE - REBUILDING '
+                       'CHECKPOINT FROM C_ORDER'
+                   PERFORM FIND-MAX-ORDER-ID-PROCEDURE
+                   IF WS-MAX-ORD-ID-FND = 'Y'
+                       ADD 1 TO WS-MAX-ORD-ID GIVING OCT-NEXT-ORD-ID
+                   ELSE
+                       MOVE ZERO TO OCT-NEXT-ORD-ID
+                   END-IF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           MOVE 'READ' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-CTL-STATUS-PROCEDURE
+           MOVE OCT-NEXT-ORD-ID TO WS-ORD-COUNT
+           ADD 1 TO OCT-NEXT-ORD-ID
+           REWRITE ORDER-CTL-FILE
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-CTL-STATUS-PROCEDURE
+           CLOSE ORDER-CTL.
+
+       FIND-MAX-ORDER-ID-PROCEDURE.
+      **
+      * SCANS C_ORDER FOR THE HIGHEST ORD-ID ALREADY ON FILE SO THE
+      * CHECKPOINT FILE, THE FIRST TIME IT'S CREATED, PICKS UP WHERE
+      * EXISTING ORDER HISTORY LEAVES OFF INSTEAD OF STARTING OVER AT
+      * ZERO AND COLLIDING WITH ORDERS ALREADY ON FILE. THIS ONLY RUNS
+      * ONCE, THE FIRST TIME ORDERCTL.DAT ITSELF DOESN'T EXIST YET.
+      **
+           MOVE ZERO TO WS-MAX-ORD-ID
+           MOVE 'N' TO WS-MAX-ORD-ID-FND
+           MOVE 'N' TO WS-TEMP-EOF
+           OPEN INPUT C_ORDER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-STATUS-PROCEDURE
+           PERFORM UNTIL WS-TEMP-EOF = 'Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-TEMP-EOF
+                   NOT AT END
+                       IF WS-MAX-ORD-ID-FND = 'N'
+                           OR WS-ORD-ID > WS-MAX-ORD-ID
+                           MOVE WS-ORD-ID TO WS-MAX-ORD-ID
+                           MOVE 'Y' TO WS-MAX-ORD-ID-FND
+                       END-IF
+               END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDER-STATUS-PROCEDURE
+           END-PERFORM
+           CLOSE C_ORDER.
+
        GET-PRODUCT-ORDER-PROCEDURE.
-           MOVE 'N' TO WS-EOF.
+           MOVE 'N' TO WS-INP-PRD-ID-FND
            DISPLAY 'ENTER PRODUCT ID:'
            ACCEPT WS-INP-PRD-ID
            OPEN INPUT PRODUCT
-           PERFORM UNTIL WS-EOF='Y'
-               READ PRODUCT INTO WS-PRD
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-INP-PRD-ID = WS-PRD-ID THEN
-                       MOVE 'Y' TO WS-INP-PRD-ID-FND
-                       MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
-                   END-IF
-               END-READ
-           END-PERFORM
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY MOVE 'N' TO WS-INP-PRD-ID-FND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-INP-PRD-ID-FND
+                   MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
+                   MOVE WS-PRD-QTY-ON-HAND TO WS-INP-PRD-QTY-ON-HAND
+           END-READ
+           MOVE 'READ' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
            CLOSE PRODUCT
            EVALUATE WS-INP-PRD-ID-FND
                WHEN 'Y'
@@ -200,37 +647,120 @@
        GET-QUANTITY-ORDER-PROCEDURE.
            DISPLAY 'ENTER QUANTITY:'
            ACCEPT WS-INP-QUAN
-           MULTIPLY WS-INP-PRD-PRICE BY WS-INP-QUAN
-               GIVING WS-PRD-COST
-           DISPLAY 'TOTAL COST OF ORDER: 'WS-PRD-COST
-           PERFORM SAVE-ORDER-PROCEDURE.
+           IF WS-INP-QUAN > WS-INP-PRD-QTY-ON-HAND
+               DISPLAY 'INSUFFICIENT STOCK - ONLY '
+                   WS-INP-PRD-QTY-ON-HAND' ON HAND'
+               DISPLAY 'LINE REJECTED'
+           ELSE
+               MULTIPLY WS-INP-PRD-PRICE BY WS-INP-QUAN
+                   GIVING WS-LINE-COST-NUM
+               COMPUTE WS-AVAIL-CREDIT =
+                   WS-CST-CREDIT-LIMIT - WS-CST-BALANCE
+                   - WS-ORD-RUN-TOTAL
+               IF WS-LINE-COST-NUM > WS-AVAIL-CREDIT
+                   DISPLAY 'CREDIT LIMIT EXCEEDED - LINE REJECTED'
+               ELSE
+                   IF WS-ORD-ID-ASSIGNED NOT = 'Y'
+                       PERFORM ASSIGN-ORDER-ID-PROCEDURE
+                       MOVE 'Y' TO WS-ORD-ID-ASSIGNED
+                   END-IF
+                   MOVE WS-LINE-COST-NUM TO WS-PRD-COST
+                   DISPLAY 'LINE COST: 'WS-PRD-COST
+                   PERFORM SAVE-ORDERLINE-PROCEDURE
+                   PERFORM UPDATE-STOCK-PROCEDURE
+                   ADD WS-LINE-COST-NUM TO WS-ORD-RUN-TOTAL
+               END-IF
+           END-IF.
 
-       SAVE-ORDER-PROCEDURE.
-           DISPLAY 'ENTER ORDER DATE (MMDDYYYY):'
-           ACCEPT WS-INP-ORD-DATE
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT ORDERLINE
-           PERFORM UNTIL WS-EOF='Y'
-               READ ORDERLINE INTO WS-ORDL
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END ADD 1 TO WS-ORD-COUNT
-               END-READ
-           END-PERFORM
-           CLOSE ORDERLINE.
+       SAVE-ORDERLINE-PROCEDURE.
            OPEN EXTEND ORDERLINE
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
            MOVE WS-ORD-COUNT TO ORDL-ID
            MOVE WS-INP-PRD-ID TO ORDL-PRD-ID
            MOVE WS-INP-QUAN TO ORDL-QUAN
            WRITE ORDERLINE-FILE
            END-WRITE
-           CLOSE ORDERLINE.
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
+           CLOSE ORDERLINE
+           ADD 1 TO WS-ORDL-LINE-CNT.
+
+       UPDATE-STOCK-PROCEDURE.
+           OPEN I-O PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT
+               INVALID KEY DISPLAY 'ERROR UPDATING STOCK ON HAND'
+               NOT INVALID KEY
+                   SUBTRACT WS-INP-QUAN FROM PRD-QTY-ON-HAND
+                   REWRITE PRODUCT-FILE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       SAVE-ORDER-PROCEDURE.
            OPEN EXTEND C_ORDER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-STATUS-PROCEDURE
            MOVE WS-ORD-COUNT TO ORD-ID
            MOVE WS-INP-ORD-DATE TO ORD-DATE
            MOVE WS-INP-CST-ID TO ORD-CST-ID
+           MOVE 'O' TO ORD-STATUS
            WRITE ORDER-FILE
            END-WRITE
-           CLOSE C_ORDER.
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-STATUS-PROCEDURE
+           CLOSE C_ORDER
+           MOVE 'ORDER' TO WS-AUD-REC-TYPE
+           MOVE WS-ORD-COUNT TO WS-AUD-KEY
+           MOVE SPACES TO WS-AUD-OLD-VALUE
+           MOVE SPACES TO WS-AUD-NEW-VALUE
+           STRING WS-INP-ORD-DATE ' ' WS-INP-CST-ID ' OPEN'
+               DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+           PERFORM LOG-AUDIT-PROCEDURE
+           PERFORM POST-ORDER-BALANCE-PROCEDURE.
+
+       CALC-ORDER-TOTAL-PROCEDURE.
+      **
+      * APPLIES SALES TAX TO THE ORDER SUBTOTAL ACCUMULATED IN
+      * WS-ORD-RUN-TOTAL AND ROLLS IT UP INTO AN ORDER-LEVEL TOTAL.
+      * PERFORMED BOTH AT CHECKOUT, BEFORE SAVE-ORDER-PROCEDURE POSTS
+      * THE TOTAL TO THE CUSTOMER'S BALANCE, AND WHEN A VOID RE-PRICES
+      * AN ORDER'S LINES, SO BOTH SIDES OF THE BALANCE APPLY TAX THE
+      * SAME WAY.
+      **
+           COMPUTE WS-ORD-TAX-AMT ROUNDED =
+               WS-ORD-RUN-TOTAL * WS-TAX-RATE
+           ADD WS-ORD-RUN-TOTAL WS-ORD-TAX-AMT
+               GIVING WS-ORD-TOTAL-AMT
+           MOVE WS-ORD-RUN-TOTAL TO WS-DSP-ORD-AMT
+           DISPLAY 'ORDER SUBTOTAL: 'WS-DSP-ORD-AMT
+           MOVE WS-ORD-TAX-AMT TO WS-DSP-ORD-AMT
+           DISPLAY 'SALES TAX: 'WS-DSP-ORD-AMT
+           MOVE WS-ORD-TOTAL-AMT TO WS-DSP-ORD-AMT
+           DISPLAY 'ORDER TOTAL: 'WS-DSP-ORD-AMT.
+
+       POST-ORDER-BALANCE-PROCEDURE.
+      **
+      * ADDS THE JUST-SAVED ORDER'S TOTAL TO THE CUSTOMER'S RUNNING
+      * BALANCE SO SUBSEQUENT ORDERS ARE CHECKED AGAINST IT.
+      **
+           OPEN I-O CUSTOMER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY DISPLAY 'ERROR UPDATING CUSTOMER BALANCE'
+               NOT INVALID KEY
+                   ADD WS-ORD-TOTAL-AMT TO CST-BALANCE
+                   REWRITE CUSTOMER-FILE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           CLOSE CUSTOMER.
 
        ORDER-PROCEDURE.
            DISPLAY 'LIST OF ORDERS:'
@@ -239,25 +769,154 @@
            DISPLAY 'ORDID   DATE   PRDID   PRDNAME  QNT TOTALCOST'
            MOVE 'N' TO WS-EOF
            OPEN INPUT C_ORDER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-STATUS-PROCEDURE
            PERFORM UNTIL WS-EOF='Y'
                READ C_ORDER INTO WS-ORD
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
-                   IF WS-INP-CST-ID = WS-ORD-CST-ID THEN
+                   IF WS-INP-CST-ID = WS-ORD-CST-ID
+                       AND WS-ORD-STATUS NOT = 'V' THEN
                        DISPLAY WS-ORD-ID' 'WS-ORD-DATE' 'NO ADVANCING
                        MOVE 'N' TO WS-ORD-NONE
                        PERFORM ACCESS-ORDERLINE-PROCEDURE
                    END-IF
                END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDER-STATUS-PROCEDURE
            END-PERFORM
            CLOSE C_ORDER
            IF WS-ORD-NONE = 'Y' THEN
                DISPLAY 'NO ORDER'
            END-IF.
 
+       VOID-ORDER-PROCEDURE.
+      **
+      * MARKS AN ORDER VOID AND RESTORES THE PRD-QTY-ON-HAND EACH OF
+      * ITS LINES CONSUMED. C_ORDER IS SEQUENTIAL SO THE MATCHING
+      * RECORD IS FOUND BY POSITION AND REWRITTEN IN PLACE.
+      **
+           DISPLAY 'ENTER ORDER ID TO VOID:'
+           ACCEPT WS-INP-ORD-ID
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-ORD-VOID-FND
+           OPEN I-O C_ORDER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDER-STATUS-PROCEDURE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ C_ORDER
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ORD-ID = WS-INP-ORD-ID
+                           IF ORD-STATUS = 'V'
+                               DISPLAY 'ORDER ALREADY VOID'
+                           ELSE
+                               MOVE ORD-CST-ID TO WS-INP-CST-ID
+                               MOVE ORD-DATE TO WS-ORD-DATE
+                               MOVE 'V' TO ORD-STATUS
+                               REWRITE ORDER-FILE
+                               MOVE 'Y' TO WS-ORD-VOID-FND
+                               MOVE 'ORDER' TO WS-AUD-REC-TYPE
+                               MOVE WS-INP-ORD-ID TO WS-AUD-KEY
+                               MOVE 'OPEN' TO WS-AUD-OLD-VALUE
+                               MOVE 'VOID' TO WS-AUD-NEW-VALUE
+                               PERFORM LOG-AUDIT-PROCEDURE
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDER-STATUS-PROCEDURE
+           END-PERFORM
+           CLOSE C_ORDER
+           IF WS-ORD-VOID-FND = 'Y'
+               PERFORM RESTORE-STOCK-PROCEDURE
+               DISPLAY 'ORDER VOIDED'
+           ELSE
+               DISPLAY 'ORDER NOT FOUND'
+           END-IF.
+
+       RESTORE-STOCK-PROCEDURE.
+           MOVE 'N' TO WS-TEMP-EOF
+           MOVE ZERO TO WS-ORD-RUN-TOTAL
+           OPEN INPUT ORDERLINE
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
+           PERFORM UNTIL WS-TEMP-EOF = 'Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-TEMP-EOF
+                   NOT AT END
+                       IF WS-ORDL-ID = WS-INP-ORD-ID
+                           MOVE WS-ORDL-PRD-ID TO WS-INP-PRD-ID
+                           MOVE WS-ORDL-QUAN TO WS-INP-QUAN
+                           PERFORM RESTORE-ONE-LINE-PROCEDURE
+                           PERFORM PRICE-VOID-LINE-PROCEDURE
+                       END-IF
+               END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
+           END-PERFORM
+           CLOSE ORDERLINE
+           PERFORM CALC-ORDER-TOTAL-PROCEDURE
+           PERFORM RESTORE-ORDER-BALANCE-PROCEDURE.
+
+       RESTORE-ONE-LINE-PROCEDURE.
+           OPEN I-O PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT
+               INVALID KEY DISPLAY 'ERROR RESTORING STOCK ON HAND'
+               NOT INVALID KEY
+                   ADD WS-INP-QUAN TO PRD-QTY-ON-HAND
+                   REWRITE PRODUCT-FILE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       PRICE-VOID-LINE-PROCEDURE.
+      **
+      * RE-PRICES A VOIDED LINE AT THE RATE IN EFFECT WHEN THE ORDER
+      * WAS PLACED SO THE CUSTOMER'S BALANCE IS REVERSED BY THE SAME
+      * AMOUNT IT WAS ORIGINALLY CHARGED.
+      **
+           OPEN INPUT PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM GET-PRICE-AS-OF-PROCEDURE
+                   MULTIPLY WS-PRICE-AS-OF BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST-NUM
+                   ADD WS-LINE-COST-NUM TO WS-ORD-RUN-TOTAL
+           END-READ
+           MOVE 'READ' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       RESTORE-ORDER-BALANCE-PROCEDURE.
+           OPEN I-O CUSTOMER
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY DISPLAY 'ERROR RESTORING CUSTOMER BALANCE'
+               NOT INVALID KEY
+                   SUBTRACT WS-ORD-TOTAL-AMT FROM CST-BALANCE
+                   REWRITE CUSTOMER-FILE
+           END-READ
+           MOVE 'REWRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-CUSTOMER-STATUS-PROCEDURE
+           CLOSE CUSTOMER.
+
        ACCESS-ORDERLINE-PROCEDURE.
            MOVE 'N' TO WS-TEMP-EOF
                OPEN INPUT ORDERLINE
+               MOVE 'OPEN' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
                PERFORM UNTIL WS-TEMP-EOF='Y'
                READ ORDERLINE INTO WS-ORDL
                    AT END MOVE 'Y' TO WS-TEMP-EOF
@@ -266,25 +925,161 @@
                        DISPLAY WS-ORDL-PRD-ID' 'NO ADVANCING
                        PERFORM CHECK-PRICE-PROCEDURE
                END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-ORDERLINE-STATUS-PROCEDURE
            END-PERFORM
            CLOSE ORDERLINE.
 
        CHECK-PRICE-PROCEDURE.
-           MOVE 'N' TO WS-TEMP-PR-EOF
-               OPEN INPUT PRODUCT
-               PERFORM UNTIL WS-TEMP-PR-EOF='Y'
-                   READ PRODUCT INTO WS-PRD
-                   AT END MOVE 'Y' TO WS-TEMP-PR-EOF
+           OPEN INPUT PRODUCT
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY
+                   DISPLAY 'PRODUCT NOT FOUND'
+               NOT INVALID KEY
+                   PERFORM GET-PRICE-AS-OF-PROCEDURE
+                   DISPLAY WS-PRD-NAME' 'WS-ORDL-QUAN' '
+                   NO ADVANCING
+                   MULTIPLY WS-PRICE-AS-OF BY WS-ORDL-QUAN GIVING
+                   WS-PRD-COST
+                   DISPLAY WS-PRD-COST
+           END-READ
+           MOVE 'READ' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRODUCT-STATUS-PROCEDURE
+           CLOSE PRODUCT.
+
+       GET-PRICE-AS-OF-PROCEDURE.
+      **
+      * RE-PRICES THE ORDERLINE AT WHATEVER WAS IN EFFECT ON THE
+      * ORDER DATE, NOT AT TODAY'S PRD-PRICE, BY WALKING PRICE-HIST
+      * FOR THE EARLIEST RECORDED CHANGE AFTER THE ORDER WAS PLACED.
+      **
+           MOVE WS-PRD-PRICE TO WS-PRICE-AS-OF
+           STRING WS-ORD-DATE(5:4) WS-ORD-DATE(1:2) WS-ORD-DATE(3:2)
+               INTO WS-ORD-DATE-YMD
+           MOVE 'N' TO WS-PRH-EOF
+           MOVE 'N' TO WS-FUTURE-FND
+           MOVE '99999999' TO WS-EARLIEST-FUTURE-DATE
+           OPEN INPUT PRICE-HIST
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-PRICE-HIST-STATUS-PROCEDURE
+           PERFORM UNTIL WS-PRH-EOF = 'Y'
+               READ PRICE-HIST
+                   AT END MOVE 'Y' TO WS-PRH-EOF
                    NOT AT END
-                   IF WS-ORDL-PRD-ID = WS-PRD-ID THEN
-                       DISPLAY WS-PRD-NAME' 'WS-ORDL-QUAN' '
-                       NO ADVANCING
-                       MULTIPLY WS-PRD-PRICE BY WS-ORDL-QUAN GIVING
-                       WS-PRD-COST
-                       DISPLAY WS-PRD-COST
-                   END-IF
-                   END-READ
-               END-PERFORM
-               CLOSE PRODUCT.
+                       IF PRH-PRD-ID = WS-ORDL-PRD-ID
+                           AND PRH-EFF-DATE > WS-ORD-DATE-YMD
+                           AND PRH-EFF-DATE < WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-EFF-DATE TO WS-EARLIEST-FUTURE-DATE
+                           MOVE PRH-OLD-PRICE TO
+                               WS-EARLIEST-FUTURE-PRICE
+                           MOVE 'Y' TO WS-FUTURE-FND
+                       END-IF
+               END-READ
+               MOVE 'READ' TO WS-EXC-OPERATION
+               PERFORM CHECK-PRICE-HIST-STATUS-PROCEDURE
+           END-PERFORM
+           CLOSE PRICE-HIST
+           IF WS-FUTURE-FND = 'Y'
+               MOVE WS-EARLIEST-FUTURE-PRICE TO WS-PRICE-AS-OF
+           END-IF.
+
+       CHECK-CUSTOMER-STATUS-PROCEDURE.
+           IF WS-CUSTOMER-FS NOT = '00' AND WS-CUSTOMER-FS NOT = '10'
+               AND WS-CUSTOMER-FS NOT = '23'
+               AND WS-CUSTOMER-FS NOT = '22'
+               MOVE 'CUSTOMER' TO WS-EXC-FILE-NAME
+               MOVE WS-CUSTOMER-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       CHECK-PRODUCT-STATUS-PROCEDURE.
+           IF WS-PRODUCT-FS NOT = '00' AND WS-PRODUCT-FS NOT = '10'
+               AND WS-PRODUCT-FS NOT = '23'
+               AND WS-PRODUCT-FS NOT = '22'
+               MOVE 'PRODUCT' TO WS-EXC-FILE-NAME
+               MOVE WS-PRODUCT-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       CHECK-ORDER-STATUS-PROCEDURE.
+           IF WS-ORDER-FS NOT = '00' AND WS-ORDER-FS NOT = '10'
+               AND WS-ORDER-FS NOT = '23'
+               MOVE 'C_ORDER' TO WS-EXC-FILE-NAME
+               MOVE WS-ORDER-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       CHECK-ORDERLINE-STATUS-PROCEDURE.
+           IF WS-ORDERLINE-FS NOT = '00' AND WS-ORDERLINE-FS NOT = '10'
+               AND WS-ORDERLINE-FS NOT = '23'
+               MOVE 'ORDERLINE' TO WS-EXC-FILE-NAME
+               MOVE WS-ORDERLINE-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       CHECK-PRICE-HIST-STATUS-PROCEDURE.
+           IF WS-PRICE-HIST-FS NOT = '00'
+               AND WS-PRICE-HIST-FS NOT = '10'
+               AND WS-PRICE-HIST-FS NOT = '23'
+               MOVE 'PRICE-HIST' TO WS-EXC-FILE-NAME
+               MOVE WS-PRICE-HIST-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       LOG-EXCEPTION-PROCEDURE.
+      **
+      * APPENDS ONE RECORD TO THE EXCEPTION LOG FOR ANY FILE STATUS
+      * OTHER THAN SUCCESS (00), END OF FILE (10), OR RECORD NOT
+      * FOUND (23) - THOSE ARE NORMAL, ALREADY-HANDLED CONDITIONS
+      * RATHER THAN ERRORS.
+      **
+           OPEN EXTEND EXCEPTION-LOG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-TIMESTAMP
+           MOVE WS-EXC-OPERATION TO EXC-OPERATION
+           MOVE WS-EXC-FILE-NAME TO EXC-FILE-NAME
+           MOVE WS-EXC-STATUS TO EXC-STATUS
+           WRITE EXCEPTION-LOG-FILE
+           CLOSE EXCEPTION-LOG.
+
+       CHECK-ORDER-CTL-STATUS-PROCEDURE.
+           IF WS-ORDER-CTL-FS NOT = '00'
+               AND WS-ORDER-CTL-FS NOT = '10'
+               AND WS-ORDER-CTL-FS NOT = '23'
+               MOVE 'ORDER-CTL' TO WS-EXC-FILE-NAME
+               MOVE WS-ORDER-CTL-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       CHECK-AUDIT-TRAIL-STATUS-PROCEDURE.
+           IF WS-AUDIT-TRAIL-FS NOT = '00'
+               AND WS-AUDIT-TRAIL-FS NOT = '10'
+               AND WS-AUDIT-TRAIL-FS NOT = '23'
+               MOVE 'AUDIT-TRAIL' TO WS-EXC-FILE-NAME
+               MOVE WS-AUDIT-TRAIL-FS TO WS-EXC-STATUS
+               PERFORM LOG-EXCEPTION-PROCEDURE
+           END-IF.
+
+       LOG-AUDIT-PROCEDURE.
+      **
+      * APPENDS ONE RECORD TO THE AUDIT TRAIL FOR EVERY ORDER CREATE
+      * OR VOID AND EVERY CUSTOMER/PRODUCT MAINTENANCE CHANGE. CALLERS
+      * SET WS-AUD-REC-TYPE, WS-AUD-KEY, WS-AUD-OLD-VALUE AND
+      * WS-AUD-NEW-VALUE BEFORE PERFORMING THIS PARAGRAPH.
+      **
+           OPEN EXTEND AUDIT-TRAIL
+           MOVE 'OPEN' TO WS-EXC-OPERATION
+           PERFORM CHECK-AUDIT-TRAIL-STATUS-PROCEDURE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-TIMESTAMP
+           MOVE WS-AUD-REC-TYPE TO AUD-REC-TYPE
+           MOVE WS-AUD-KEY TO AUD-KEY
+           MOVE WS-AUD-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-AUD-NEW-VALUE TO AUD-NEW-VALUE
+           WRITE AUDIT-TRAIL-FILE
+           MOVE 'WRITE' TO WS-EXC-OPERATION
+           PERFORM CHECK-AUDIT-TRAIL-STATUS-PROCEDURE
+           CLOSE AUDIT-TRAIL.
 
        END PROGRAM PROG1.
