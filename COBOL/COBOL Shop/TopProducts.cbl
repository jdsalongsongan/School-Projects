@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author: Eron Salongsongan
+      * Date: August 08, 2026
+      * Purpose: Top-Selling Products Ranking - totals quantity sold
+      *          per product across all non-voided orders and ranks
+      *          them highest-to-lowest using the same bubble sort
+      *          comparison-and-swap approach as BUBBLESORT.CBL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TOPPRODUCTS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT PRODUCT ASSIGN TO 'product.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID.
+
+           SELECT C_ORDER ASSIGN TO 'order.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ORDERLINE ASSIGN TO 'orderline.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD PRODUCT.
+           01 PRODUCT-FILE.
+               05 PRD-ID PIC 9(5).
+               05 PRD-NAME PIC A(10).
+               05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-QTY-ON-HAND PIC 9(5).
+           FD C_ORDER.
+           01 ORDER-FILE.
+               05 ORD-ID PIC 9(5).
+               05 ORD-DATE PIC 9(8).
+               05 ORD-CST-ID PIC 9(5).
+               05 ORD-STATUS PIC X(1).
+           FD ORDERLINE.
+           01 ORDERLINE-FILE.
+               05 ORDL-ID PIC 9(5).
+               05 ORDL-PRD-ID PIC 9(5).
+               05 ORDL-QUAN PIC 9(2).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+           01 WS-ORD.
+               05 WS-ORD-ID PIC 9(5).
+               05 WS-ORD-DATE PIC 9(8).
+               05 WS-ORD-CST-ID PIC 9(5).
+               05 WS-ORD-STATUS PIC X(1).
+           01 WS-ORDL.
+               05 WS-ORDL-ID PIC 9(5).
+               05 WS-ORDL-PRD-ID PIC 9(5).
+               05 WS-ORDL-QUAN PIC 9(2).
+           01 WS-PRD.
+               05 WS-PRD-ID PIC 9(5).
+               05 WS-PRD-NAME PIC A(10).
+               05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-QTY-ON-HAND PIC 9(5).
+           01 WS-ORD-EOF PIC A(1).
+           01 WS-ORDL-EOF PIC A(1).
+           01 WS-TBL-FND PIC A(1).
+           01 WS-PROD-TBL.
+               05 WS-PROD-ENTRY OCCURS 50 TIMES.
+                   10 WS-TBL-PRD-ID PIC 9(5).
+                   10 WS-TBL-QTY PIC 9(7).
+           01 WS-TBL-CNT PIC 9(3) VALUE ZERO.
+           01 WS-TBL-FULL-WARNED PIC A(1) VALUE 'N'.
+           01 WS-I PIC 9(3).
+           01 WS-J PIC 9(3).
+           01 WS-K PIC 9(3).
+           01 WS-TEMP-ENTRY.
+               05 WS-TEMP-PRD-ID PIC 9(5).
+               05 WS-TEMP-QTY PIC 9(7).
+           01 WS-RANK PIC 9(3).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'TOP-SELLING PRODUCTS RANKING'.
+           PERFORM BUILD-PRODUCT-TOTALS-PROCEDURE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-TBL-CNT
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-TBL-CNT
+                   IF WS-TBL-QTY(WS-J) > WS-TBL-QTY(WS-I)
+                       MOVE WS-PROD-ENTRY(WS-I) TO WS-TEMP-ENTRY
+                       MOVE WS-PROD-ENTRY(WS-J) TO WS-PROD-ENTRY(WS-I)
+                       MOVE WS-TEMP-ENTRY TO WS-PROD-ENTRY(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           PERFORM PRINT-RANKING-PROCEDURE.
+           STOP RUN.
+
+       BUILD-PRODUCT-TOTALS-PROCEDURE.
+      **
+      * SCANS ALL NON-VOID ORDERS AND ACCUMULATES QUANTITY SOLD PER
+      * PRODUCT IN WS-PROD-TBL, THE SAME WAY DAILYSALES JOINS
+      * C_ORDER TO ORDERLINE.
+      **
+           MOVE 'N' TO WS-ORD-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-ORD-EOF = 'Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-ORD-EOF
+                   NOT AT END
+                       IF WS-ORD-STATUS NOT = 'V'
+                           PERFORM TOTAL-ORDER-LINES-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+
+       TOTAL-ORDER-LINES-PROCEDURE.
+           MOVE 'N' TO WS-ORDL-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-ORDL-EOF = 'Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-ORDL-EOF
+                   NOT AT END
+                       IF WS-ORDL-ID = WS-ORD-ID
+                           PERFORM ADD-TO-TOTALS-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       ADD-TO-TOTALS-PROCEDURE.
+           MOVE 'N' TO WS-TBL-FND
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-TBL-CNT
+               IF WS-TBL-PRD-ID(WS-K) = WS-ORDL-PRD-ID
+                   ADD WS-ORDL-QUAN TO WS-TBL-QTY(WS-K)
+                   MOVE 'Y' TO WS-TBL-FND
+               END-IF
+           END-PERFORM
+           IF WS-TBL-FND = 'N'
+               IF WS-TBL-CNT < 50
+                   ADD 1 TO WS-TBL-CNT
+                   MOVE WS-ORDL-PRD-ID TO WS-TBL-PRD-ID(WS-TBL-CNT)
+                   MOVE WS-ORDL-QUAN TO WS-TBL-QTY(WS-TBL-CNT)
+               ELSE
+                   IF WS-TBL-FULL-WARNED = 'N'
+                       DISPLAY 'WARNING: MORE THAN 50 DISTINCT '
+                           'PRODUCTS HAVE SOLD - RANKING TABLE IS '
+                           'FULL, REMAINING PRODUCTS ARE OMITTED'
+                       MOVE 'Y' TO WS-TBL-FULL-WARNED
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRINT-RANKING-PROCEDURE.
+           DISPLAY 'RANK PRDID PRDNAME    QTY SOLD'
+           OPEN INPUT PRODUCT
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                   UNTIL WS-RANK > WS-TBL-CNT
+               MOVE WS-TBL-PRD-ID(WS-RANK) TO PRD-ID
+               READ PRODUCT INTO WS-PRD
+                   INVALID KEY MOVE SPACES TO WS-PRD-NAME
+                   NOT INVALID KEY CONTINUE
+               END-READ
+               DISPLAY WS-RANK' 'WS-TBL-PRD-ID(WS-RANK)' '
+                   WS-PRD-NAME' 'WS-TBL-QTY(WS-RANK)
+           END-PERFORM
+           CLOSE PRODUCT.
+
+       END PROGRAM TOPPRODUCTS.
